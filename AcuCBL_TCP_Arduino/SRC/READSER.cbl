@@ -7,13 +7,117 @@
       * by calling a Tcp Serial Driver written in VB.NET               *
       * (as is a TCP driver, I am using C$SOCKET routine)              *
       ******************************************************************
+      * 2026-08-09  Every reading is now appended to a dated history   *
+      *             log, one file per day, so a shift can be replayed. *
+      * 2026-08-09  TCP host/port moved out to READSER.CFG (or the     *
+      *             READSER_HOST/READSER_PORT environment variables)   *
+      *             so the driver can move without a recompile.        *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-LOG ASSIGN TO W-LOG-FILENAME
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS W-LOG-STATUS.
+           SELECT CONFIG-FILE ASSIGN TO "READSER.CFG"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS W-CFG-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-LOG.
+       01  HISTORY-RECORD    PIC X(40).
+      *
+       FD  CONFIG-FILE.
+       01  CONFIG-RECORD     PIC X(60).
       *
        WORKING-STORAGE SECTION.
        77 KEY-PRESSED PIC X.
        77 SOCKET-HANDLE  USAGE HANDLE.
       *   Arguments decoded by ARDUINO
-       77 CMD-ARGS       PIC X(5)       VALUE SPACES.
-       77 W-MESSAGE      PIC X(35)      VALUE SPACES.
+      *   "TTT:HHH:AAA" - temperature, humidity and an auxiliary
+      *   channel, colon-separated, as reported by the Arduino sketch.
+       77 CMD-ARGS       PIC X(11)      VALUE SPACES.
+       77 W-CHAN-TEMP    PIC X(3)       VALUE SPACES.
+       77 W-CHAN-HUMID   PIC X(3)       VALUE SPACES.
+       77 W-CHAN-AUX     PIC X(3)       VALUE SPACES.
+      *   History log fields
+       77 W-LOG-FILENAME PIC X(20)      VALUE SPACES.
+       77 W-LOG-DATE      PIC 9(8).
+       77 W-LOG-TIME      PIC 9(8).
+       77 W-LOG-STATUS    PIC XX         VALUE SPACES.
+       77 W-LOG-OPEN      PIC X          VALUE 'N'.
+           88 HISTORY-LOG-OPEN           VALUE 'Y'.
+      *   Connection parameters, defaulted then overridden by
+      *   READSER.CFG and/or the READSER_HOST/READSER_PORT variables.
+       77 W-CFG-STATUS    PIC XX         VALUE SPACES.
+       77 W-CFG-HOST      PIC X(15)      VALUE "127.0.0.1".
+       77 W-CFG-PORT      PIC 9(5)       VALUE 64000.
+       77 W-CFG-KEY       PIC X(20)      VALUE SPACES.
+       77 W-CFG-VALUE     PIC X(20)      VALUE SPACES.
+       77 W-CFG-ENV-VALUE PIC X(20)      VALUE SPACES.
+      *   Socket status, checked after every C$SOCKET call.
+       77 W-CALL-STATUS   PIC S9(9)      COMP-5 VALUE ZERO.
+       77 W-CONNECTED     PIC X          VALUE 'Y'.
+           88 CONNECTION-OK              VALUE 'Y'.
+           88 CONNECTION-DOWN            VALUE 'N'.
+       77 W-CONN-MSG      PIC X(20)      VALUE "CONNECTED".
+      *   Set only when GET-SENSOR-DATA completes a fresh AGS-READ in
+      *   this cycle, so a reconnect can't re-log the prior reading.
+       77 W-DATA-FRESH    PIC X          VALUE 'N'.
+           88 DATA-IS-FRESH               VALUE 'Y'.
+      *   Unattended-mode timer, so this can run as an unwatched job
+      *   for a fixed window (config RUNMODE/DURATION, or the
+      *   /UNATTENDED=nnn run-time switch, nnn in minutes).
+       77 W-RUN-MODE      PIC X          VALUE 'A'.
+           88 UNATTENDED-MODE            VALUE 'U'.
+       77 W-DURATION-MIN  PIC 9(5)       VALUE ZERO.
+       77 W-TIME-EXPIRED  PIC X          VALUE 'N'.
+           88 SESSION-EXPIRED            VALUE 'Y'.
+       77 W-ELAPSED-MIN   PIC S9(5)      VALUE ZERO.
+       77 W-CMD-LINE      PIC X(60)      VALUE SPACES.
+       01 W-START-TIME-X.
+           05 W-START-HH  PIC 99.
+           05 W-START-MI  PIC 99.
+           05 FILLER      PIC 9(4).
+       01 W-NOW-TIME-X.
+           05 W-NOW-HH    PIC 99.
+           05 W-NOW-MI    PIC 99.
+           05 FILLER      PIC 9(4).
+      *   High/low sensor thresholds, from READSER.CFG
+      *   (LOWTHRESH/HITHRESH); the display box flips color when the
+      *   current reading is out of range.
+       77 W-LOW-THRESH    PIC 9(3)       VALUE 0.
+       77 W-HIGH-THRESH   PIC 9(3)       VALUE 999.
+       77 W-SENSOR-VALUE  PIC 9(3)       VALUE 0.
+       77 W-BOX-COLOR     PIC 9          VALUE 8.
+       77 W-ALERT-FLAG    PIC X          VALUE 'N'.
+           88 SENSOR-ALERT               VALUE 'Y'.
+      *   LED-ON confirmation gate: the first '1' arms it, a second
+      *   '1' actually fires the command, so a mistyped key at the
+      *   console cannot trip live equipment by itself.
+       77 W-CONFIRM-FLAG  PIC X          VALUE 'N'.
+           88 CONFIRM-PENDING            VALUE 'Y'.
+       77 W-CONFIRM-MSG   PIC X(40)      VALUE SPACES.
+      *   Named protocol op-codes for C$SOCKET, and the reply to the
+      *   last GETSTATUS query.
+       77 AGS-CONNECT     PIC 9          VALUE 3.
+       77 AGS-WRITE       PIC 9          VALUE 5.
+       77 AGS-READ        PIC 9          VALUE 6.
+       77 AGS-FLUSH       PIC 9          VALUE 7.
+       77 W-ARDUINO-STATUS PIC X(30)     VALUE SPACES.
+      *   Session statistics, printed as a hand-off summary at exit.
+       77 W-READING-COUNT PIC 9(7)      VALUE ZERO.
+       77 W-VALUE-MIN     PIC 9(3)      VALUE 999.
+       77 W-VALUE-MAX     PIC 9(3)      VALUE ZERO.
+       77 W-VALUE-TOTAL   PIC 9(9)      VALUE ZERO.
+       77 W-VALUE-AVG     PIC 9(3)      VALUE ZERO.
+      *   Set by WORKING-CYCLE right before it exits, so MAIN can wait
+      *   for that thread to actually stop before it prints the
+      *   summary and closes the history log out from under it.
+       77 W-THREAD-DONE   PIC X         VALUE 'N'.
+           88 THREAD-FINISHED           VALUE 'Y'.
       *
        SCREEN SECTION.
        01  MAIN-SCREEN.
@@ -32,35 +136,59 @@
            03 LINE 8 COLUMN 02 HIGHLIGHT
               "a request to the TCP server to Control the Arduino "
               COLOR 4.
+           03 LINE 9 COLUMN 02 HIGHLIGHT "STATUS: " COLOR 4.
+           03 LINE 9 COLUMN 10 PIC X(20)
+              USING W-CONN-MSG COLOR 4.
+           03 LINE 10 COLUMN 02 PIC X(40)
+              USING W-CONFIRM-MSG COLOR 14.
            03 LINE 11 COLUMN 20 HIGHLIGHT
-              ".-------------------------------------." COLOR 8
-              REVERSE-VIDEO.
+              ".-------------------------------------."
+              COLOR W-BOX-COLOR REVERSE-VIDEO.
            03 LINE 12 COLUMN 20 HIGHLIGHT
-              "|       REALTIME SENSOR VALUE:        |" COLOR 8
-              REVERSE-VIDEO.
+              "|      REALTIME SENSOR VALUES:        |"
+              COLOR W-BOX-COLOR REVERSE-VIDEO.
            03 LINE 13 COLUMN 20 HIGHLIGHT
-              "|                                     |" COLOR 8
-              REVERSE-VIDEO.
-           03 LINE 13 COLUMN 22 PIC X(35)
-              USING W-MESSAGE COLOR 8 REVERSE-VIDEO.
+              "|  TEMP:      HUM:      AUX:          |"
+              COLOR W-BOX-COLOR REVERSE-VIDEO.
+           03 LINE 13 COLUMN 28 PIC X(3)
+              USING W-CHAN-TEMP
+              COLOR W-BOX-COLOR REVERSE-VIDEO.
+           03 LINE 13 COLUMN 38 PIC X(3)
+              USING W-CHAN-HUMID
+              COLOR W-BOX-COLOR REVERSE-VIDEO.
+           03 LINE 13 COLUMN 48 PIC X(3)
+              USING W-CHAN-AUX
+              COLOR W-BOX-COLOR REVERSE-VIDEO.
            03 LINE 14 COLUMN 20 HIGHLIGHT
-              "'-------------------------------------'" COLOR 8
-              REVERSE-VIDEO.
+              "|                                     |"
+              COLOR W-BOX-COLOR REVERSE-VIDEO.
+           03 LINE 15 COLUMN 20 HIGHLIGHT
+              "'-------------------------------------'"
+              COLOR W-BOX-COLOR REVERSE-VIDEO.
+           03 LINE 16 COLUMN 20 HIGHLIGHT "ARDUINO STATUS: " COLOR 6.
+           03 LINE 16 COLUMN 36 PIC X(30)
+              USING W-ARDUINO-STATUS COLOR 14.
            03 LINE 18 COLUMN 20
               HIGHLIGHT "  ENTER X: TO EXIT APPLICATION"
               COLOR 6.
            03 LINE 19 COLUMN 20
-              HIGHLIGHT "  ENTER 1: TO TURN ON THE LED"
+              HIGHLIGHT "  ENTER 1: TURN ON THE LED (TWICE TO CONFIRM)"
               COLOR 6.
            03 LINE 20 COLUMN 20
+              HIGHLIGHT "  ENTER 2: TO TURN OFF THE LED"
+              COLOR 6.
+           03 LINE 21 COLUMN 20
+              HIGHLIGHT "  ENTER S: TO QUERY ARDUINO STATUS"
+              COLOR 6.
+           03 LINE 22 COLUMN 20
               HIGHLIGHT "(sends a TCP message to the server)"
               COLOR 6.
         01 KEY-INPUT.
-           03 LINE 21 COLUMN 20 HIGHLIGHT "CHOICE:" COLOR 4
+           03 LINE 23 COLUMN 20 HIGHLIGHT "CHOICE:" COLOR 4
               REVERSE-VIDEO.
-           03 LINE 21 PIC X COLUMN 35 USING KEY-PRESSED
+           03 LINE 23 PIC X COLUMN 35 USING KEY-PRESSED
               REVERSE-VIDEO.
-           03 LINE 21 COLUMN 30
+           03 LINE 23 COLUMN 30
               HIGHLIGHT " THEN PRESS ENTER, TO CONFIRM"
               COLOR 4 REVERSE-VIDEO.
       *
@@ -70,45 +198,428 @@
             DISPLAY MAIN-SCREEN
             DISPLAY FIELDS
 
-            CALL 'C$SOCKET'         USING 3
-                                          64000
-                                          "127.0.0.1"
+            PERFORM OPEN-HISTORY-LOG
+            PERFORM LOAD-CONFIG
+            PERFORM CHECK-COMMAND-LINE
+
+            CALL 'C$SOCKET'         USING AGS-CONNECT
+                                          W-CFG-PORT
+                                          W-CFG-HOST
                                     GIVING SOCKET-HANDLE
 
+            IF RETURN-CODE < 0
+               PERFORM SET-CONNECTION-DOWN
+            ELSE
+               PERFORM SET-CONNECTION-UP
+            END-IF
+
             PERFORM THREAD WORKING-CYCLE
             PERFORM ACCEPT-KEYPRESS
+            PERFORM WAIT-FOR-WORKING-CYCLE
+
+            PERFORM PRINT-SESSION-SUMMARY
 
+            IF HISTORY-LOG-OPEN
+               CLOSE HISTORY-LOG
+            END-IF
             STOP RUN
             .
 
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   Build a per-day log name (READSERyyyymmdd.LOG) and open it
+      *   for append, creating it the first time it is needed.
+       OPEN-HISTORY-LOG.
+            ACCEPT W-LOG-DATE FROM DATE YYYYMMDD
+
+            STRING "READSER"             DELIMITED SIZE
+                   W-LOG-DATE             DELIMITED SIZE
+                   ".LOG"                 DELIMITED SIZE
+                   INTO W-LOG-FILENAME
+
+            OPEN EXTEND HISTORY-LOG
+            IF W-LOG-STATUS = "00"
+               SET HISTORY-LOG-OPEN TO TRUE
+            ELSE
+               DISPLAY "*** UNABLE TO OPEN HISTORY LOG: " W-LOG-FILENAME
+               DISPLAY "*** STATUS: " W-LOG-STATUS
+            END-IF
+            .
+
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   Read HOST/PORT=value lines from READSER.CFG (if present),
+      *   then let READSER_HOST/READSER_PORT environment variables
+      *   override, so the driver's address can move without a
+      *   recompile of this program.
+       LOAD-CONFIG.
+            OPEN INPUT CONFIG-FILE
+            IF W-CFG-STATUS = "00"
+               PERFORM UNTIL W-CFG-STATUS NOT = "00"
+                  READ CONFIG-FILE INTO CONFIG-RECORD
+                  IF W-CFG-STATUS = "00"
+                     UNSTRING CONFIG-RECORD DELIMITED BY "="
+                        INTO W-CFG-KEY W-CFG-VALUE
+                     EVALUATE W-CFG-KEY
+                        WHEN "HOST"
+                           MOVE W-CFG-VALUE TO W-CFG-HOST
+                        WHEN "PORT"
+                           MOVE W-CFG-VALUE TO W-CFG-PORT
+                        WHEN "RUNMODE"
+                           MOVE W-CFG-VALUE(1:1) TO W-RUN-MODE
+                        WHEN "DURATION"
+                           MOVE W-CFG-VALUE TO W-DURATION-MIN
+                        WHEN "LOWTHRESH"
+                           MOVE W-CFG-VALUE TO W-LOW-THRESH
+                        WHEN "HITHRESH"
+                           MOVE W-CFG-VALUE TO W-HIGH-THRESH
+                     END-EVALUATE
+                  END-IF
+               END-PERFORM
+               CLOSE CONFIG-FILE
+            END-IF
+
+            ACCEPT W-CFG-ENV-VALUE FROM ENVIRONMENT "READSER_HOST"
+            IF W-CFG-ENV-VALUE NOT = SPACES
+               MOVE W-CFG-ENV-VALUE TO W-CFG-HOST
+            END-IF
+
+            MOVE SPACES TO W-CFG-ENV-VALUE
+            ACCEPT W-CFG-ENV-VALUE FROM ENVIRONMENT "READSER_PORT"
+            IF W-CFG-ENV-VALUE NOT = SPACES
+               MOVE W-CFG-ENV-VALUE TO W-CFG-PORT
+            END-IF
+            .
+
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   A /UNATTENDED=nnn switch on the command line puts this run
+      *   into unattended mode for nnn minutes, overriding whatever
+      *   RUNMODE/DURATION came from READSER.CFG, so this can be
+      *   scheduled like a batch job with no one at the console.
+       CHECK-COMMAND-LINE.
+            ACCEPT W-CMD-LINE FROM COMMAND-LINE
+            IF W-CMD-LINE(1:12) = "/UNATTENDED="
+               UNSTRING W-CMD-LINE DELIMITED BY "="
+                  INTO W-CFG-KEY W-CFG-VALUE
+               SET UNATTENDED-MODE TO TRUE
+               MOVE W-CFG-VALUE TO W-DURATION-MIN
+            END-IF
+
+            IF UNATTENDED-MODE
+               ACCEPT W-START-TIME-X FROM TIME
+            END-IF
+            .
+
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   In unattended mode, work out how long this session has been
+      *   running and flip W-TIME-EXPIRED once it hits the configured
+      *   window, so both loops in MAIN fall through on their own.
+       CHECK-SESSION-TIMER.
+            IF UNATTENDED-MODE
+               ACCEPT W-NOW-TIME-X FROM TIME
+               COMPUTE W-ELAPSED-MIN =
+                       (W-NOW-HH - W-START-HH) * 60
+                       + (W-NOW-MI - W-START-MI)
+               IF W-ELAPSED-MIN < 0
+                  COMPUTE W-ELAPSED-MIN = W-ELAPSED-MIN + 1440
+               END-IF
+               IF W-ELAPSED-MIN >= W-DURATION-MIN
+                  SET SESSION-EXPIRED TO TRUE
+               END-IF
+            END-IF
+            .
+
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   Flag the connection as good/bad and update the on-screen
+      *   status message accordingly.
+       SET-CONNECTION-UP.
+            SET CONNECTION-OK TO TRUE
+            MOVE "CONNECTED"       TO W-CONN-MSG
+            .
+
+       SET-CONNECTION-DOWN.
+            SET CONNECTION-DOWN TO TRUE
+            MOVE "CONNECTION LOST" TO W-CONN-MSG
+            .
+
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   Re-issue the connect until the .NET TCP driver answers again,
+      *   backing off between tries so an unattended overnight run can
+      *   ride out a restart on the driver side.
+       RECONNECT.
+            PERFORM UNTIL CONNECTION-OK
+                       OR KEY-PRESSED = 'X' OR 'x'
+                       OR SESSION-EXPIRED
+               MOVE "RECONNECTING..."   TO W-CONN-MSG
+               DISPLAY FIELDS
+               CALL "C$SLEEP"           USING 5
+
+               CALL 'C$SOCKET'         USING AGS-CONNECT
+                                             W-CFG-PORT
+                                             W-CFG-HOST
+                                       GIVING SOCKET-HANDLE
+
+               IF RETURN-CODE < 0
+                  PERFORM SET-CONNECTION-DOWN
+               ELSE
+                  PERFORM SET-CONNECTION-UP
+               END-IF
+            END-PERFORM
+            .
+
       *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
        WORKING-CYCLE.
-            PERFORM UNTIL KEY-PRESSED = 'X' OR 'x'
+            PERFORM UNTIL KEY-PRESSED = 'X' OR 'x' OR SESSION-EXPIRED
                CALL "C$SLEEP"       USING 0.1
-               CALL 'C$SOCKET'      USING 6
+               PERFORM CHECK-SESSION-TIMER
+               PERFORM GET-SENSOR-DATA
+
+               IF CONNECTION-OK AND DATA-IS-FRESH
+                  UNSTRING CMD-ARGS DELIMITED BY ":"
+                     INTO W-CHAN-TEMP W-CHAN-HUMID W-CHAN-AUX
+
+                  PERFORM CHECK-THRESHOLD
+                  PERFORM WRITE-HISTORY-RECORD
+
+                  DISPLAY FIELDS
+
+                  EVALUATE TRUE
+                     WHEN KEY-PRESSED = '1'
+                        PERFORM HANDLE-LED-ON
+                     WHEN KEY-PRESSED = '2'
+                        PERFORM HANDLE-LED-OFF
+                     WHEN KEY-PRESSED = 'S' OR KEY-PRESSED = 's'
+                        PERFORM HANDLE-GET-STATUS
+                     WHEN KEY-PRESSED NOT = SPACES
+                        MOVE 'N'    TO W-CONFIRM-FLAG
+                        MOVE SPACES TO W-CONFIRM-MSG
+                  END-EVALUATE
+               ELSE
+                  DISPLAY FIELDS
+               END-IF
+            END-PERFORM
+
+            SET THREAD-FINISHED TO TRUE
+            .
+
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   Ask the TCP server for a fresh reading, using the same
+      *   GETDATA request/reply pair as the original driver:
+      *     1) Sending a specific request to TCP Server "GETDATA"
+      *     2) Ask the server for the data it collected
+       GET-SENSOR-DATA.
+            MOVE 'N' TO W-DATA-FRESH
+
+            CALL 'C$SOCKET'      USING AGS-WRITE
+                                 SOCKET-HANDLE
+                                 "GETDATA"
+                                 7
+                                 GIVING W-CALL-STATUS
+
+            IF W-CALL-STATUS >= 0
+               CALL 'C$SOCKET'   USING AGS-FLUSH
+                                 SOCKET-HANDLE
+                                 GIVING W-CALL-STATUS
+            END-IF
+
+            IF W-CALL-STATUS >= 0
+               CALL 'C$SOCKET'   USING AGS-READ
+                                 SOCKET-HANDLE
+                                 CMD-ARGS
+                                 11
+                                 GIVING W-CALL-STATUS
+            END-IF
+
+            IF W-CALL-STATUS >= 0
+               SET DATA-IS-FRESH TO TRUE
+               CALL 'C$SOCKET'   USING AGS-FLUSH
+                                 SOCKET-HANDLE
+                                 GIVING W-CALL-STATUS
+            END-IF
+
+            IF W-CALL-STATUS < 0
+               PERFORM SET-CONNECTION-DOWN
+               PERFORM RECONNECT
+            ELSE
+               PERFORM SET-CONNECTION-UP
+            END-IF
+            .
+
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   '1' arms the LED-ON confirmation the first time, and fires
+      *   "SENDDATA:ON" the second time it is pressed in a row.
+       HANDLE-LED-ON.
+            IF CONFIRM-PENDING
+               IF CONNECTION-OK
+                  CALL 'C$SOCKET'   USING AGS-WRITE
                                     SOCKET-HANDLE
-                                    CMD-ARGS
-                                    5
+                                    "SENDDATA:ON"
+                                    11
+                                    GIVING W-CALL-STATUS
+                  IF W-CALL-STATUS >= 0
+                     CALL 'C$SOCKET'   USING AGS-FLUSH
+                                       SOCKET-HANDLE
+                                       GIVING W-CALL-STATUS
+                  END-IF
+                  IF W-CALL-STATUS < 0
+                     PERFORM SET-CONNECTION-DOWN
+                  END-IF
+               END-IF
+               MOVE 'N'    TO W-CONFIRM-FLAG
+               MOVE SPACES TO W-CONFIRM-MSG
+            ELSE
+               MOVE 'Y'    TO W-CONFIRM-FLAG
+               MOVE "PRESS 1 AGAIN TO CONFIRM LED ON"
+                    TO W-CONFIRM-MSG
+            END-IF
+            MOVE SPACES TO KEY-PRESSED
+            .
 
-               STRING "                " DELIMITED SIZE
-                      CMD-ARGS(1:3)      DELIMITED SIZE
-                      INTO W-MESSAGE
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   '2' turns the LED back off; no confirmation gate since it
+      *   can only ever return the equipment to a safe state.
+       HANDLE-LED-OFF.
+            IF CONNECTION-OK
+               CALL 'C$SOCKET'   USING AGS-WRITE
+                                 SOCKET-HANDLE
+                                 "SENDDATA:OFF"
+                                 12
+                                 GIVING W-CALL-STATUS
+               IF W-CALL-STATUS >= 0
+                  CALL 'C$SOCKET'   USING AGS-FLUSH
+                                    SOCKET-HANDLE
+                                    GIVING W-CALL-STATUS
+               END-IF
+               IF W-CALL-STATUS < 0
+                  PERFORM SET-CONNECTION-DOWN
+               END-IF
+            END-IF
+            MOVE 'N'    TO W-CONFIRM-FLAG
+            MOVE SPACES TO W-CONFIRM-MSG
+            MOVE SPACES TO KEY-PRESSED
+            .
 
-               DISPLAY FIELDS
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   'S' asks the driver for the Arduino's own status string and
+      *   shows it in the ARDUINO STATUS line.
+       HANDLE-GET-STATUS.
+            IF CONNECTION-OK
+               CALL 'C$SOCKET'   USING AGS-WRITE
+                                 SOCKET-HANDLE
+                                 "GETSTATUS"
+                                 9
+                                 GIVING W-CALL-STATUS
 
-               IF KEY-PRESSED = '1'
-                  CALL 'C$SOCKET'   USING 5
+               IF W-CALL-STATUS >= 0
+                  CALL 'C$SOCKET'   USING AGS-FLUSH
                                     SOCKET-HANDLE
-                                    "ON"
-                                    2
-                  MOVE SPACES TO KEY-PRESSED
+                                    GIVING W-CALL-STATUS
                END-IF
-            END-PERFORM
+
+               IF W-CALL-STATUS >= 0
+                  CALL 'C$SOCKET'   USING AGS-READ
+                                    SOCKET-HANDLE
+                                    W-ARDUINO-STATUS
+                                    30
+                                    GIVING W-CALL-STATUS
+               END-IF
+
+               IF W-CALL-STATUS >= 0
+                  CALL 'C$SOCKET'   USING AGS-FLUSH
+                                    SOCKET-HANDLE
+                                    GIVING W-CALL-STATUS
+               END-IF
+
+               IF W-CALL-STATUS < 0
+                  PERFORM SET-CONNECTION-DOWN
+               END-IF
+            END-IF
+            MOVE 'N'    TO W-CONFIRM-FLAG
+            MOVE SPACES TO W-CONFIRM-MSG
+            MOVE SPACES TO KEY-PRESSED
+            .
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   Flip the sensor box to a warning color whenever the reading
+      *   falls outside the configured LOWTHRESH/HITHRESH band.
+       CHECK-THRESHOLD.
+            IF CMD-ARGS(1:3) IS NUMERIC
+               MOVE CMD-ARGS(1:3) TO W-SENSOR-VALUE
+
+               ADD 1                  TO W-READING-COUNT
+               ADD W-SENSOR-VALUE     TO W-VALUE-TOTAL
+               IF W-SENSOR-VALUE < W-VALUE-MIN
+                  MOVE W-SENSOR-VALUE TO W-VALUE-MIN
+               END-IF
+               IF W-SENSOR-VALUE > W-VALUE-MAX
+                  MOVE W-SENSOR-VALUE TO W-VALUE-MAX
+               END-IF
+
+               IF W-SENSOR-VALUE < W-LOW-THRESH
+                  OR W-SENSOR-VALUE > W-HIGH-THRESH
+                  SET SENSOR-ALERT TO TRUE
+                  MOVE 4              TO W-BOX-COLOR
+               ELSE
+                  MOVE 'N'            TO W-ALERT-FLAG
+                  MOVE 8              TO W-BOX-COLOR
+               END-IF
+            END-IF
+            .
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   Append the current reading to the day's history log, as
+      *   date, time and the raw value received from the Arduino.
+       WRITE-HISTORY-RECORD.
+            IF HISTORY-LOG-OPEN
+               ACCEPT W-LOG-DATE FROM DATE YYYYMMDD
+               ACCEPT W-LOG-TIME FROM TIME
+
+               STRING W-LOG-DATE          DELIMITED SIZE
+                      " "                 DELIMITED SIZE
+                      W-LOG-TIME          DELIMITED SIZE
+                      "  "                DELIMITED SIZE
+                      CMD-ARGS            DELIMITED SIZE
+                      INTO HISTORY-RECORD
+
+               WRITE HISTORY-RECORD
+            END-IF
             .
       *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
        ACCEPT-KEYPRESS.
-            PERFORM UNTIL KEY-PRESSED = 'X' or 'x'
+            PERFORM UNTIL KEY-PRESSED = 'X' or 'x' OR SESSION-EXPIRED
                CALL "C$SLEEP" USING 0.5
-               ACCEPT KEY-PRESSED ON EXCEPTION CONTINUE END-ACCEPT
+               IF NOT UNATTENDED-MODE
+                  ACCEPT KEY-PRESSED ON EXCEPTION CONTINUE END-ACCEPT
+               END-IF
+            END-PERFORM
+            .
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   Give the WORKING-CYCLE thread a chance to reach its own exit
+      *   test and set THREAD-FINISHED before the summary is printed
+      *   and the history log closed out from under it.
+       WAIT-FOR-WORKING-CYCLE.
+            PERFORM UNTIL THREAD-FINISHED
+               CALL "C$SLEEP" USING 0.1
             END-PERFORM
-            .
\ No newline at end of file
+            .
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   Show a hand-off summary (readings taken, min/max/average)
+      *   once the session ends, so whoever was monitoring has
+      *   something to pass on to the next shift.
+       PRINT-SESSION-SUMMARY.
+            IF W-READING-COUNT > 0
+               COMPUTE W-VALUE-AVG = W-VALUE-TOTAL / W-READING-COUNT
+            END-IF
+
+            DISPLAY " "
+            DISPLAY "*************************************"
+            DISPLAY " READSER - END OF SESSION SUMMARY    "
+            DISPLAY "*************************************"
+            DISPLAY " READINGS TAKEN : " W-READING-COUNT
+            IF W-READING-COUNT > 0
+               DISPLAY " MINIMUM VALUE  : " W-VALUE-MIN
+               DISPLAY " MAXIMUM VALUE  : " W-VALUE-MAX
+               DISPLAY " AVERAGE VALUE  : " W-VALUE-AVG
+            ELSE
+               DISPLAY " MINIMUM VALUE  : N/A"
+               DISPLAY " MAXIMUM VALUE  : N/A"
+               DISPLAY " AVERAGE VALUE  : N/A"
+            END-IF
+            DISPLAY "*************************************"
+            .
