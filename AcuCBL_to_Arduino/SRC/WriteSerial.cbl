@@ -1,52 +1,322 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    "WriteSerial",  is initial.
-       AUTHOR.        Isaac Garcia Peveri.
-       REMARKS.       Written in AcuCobol 7.0.0
-      *
-       WORKING-STORAGE SECTION.
-       77 KEY-PRESSED PIC X.
-      *
-       01 CMD-LINE.
-          05 CMD-FUNC    PIC X(27)
-             VALUE "start IGP_SimpleSerial.exe ".
-          05 CMD-PARMS   PIC X(12)
-      *     Serial parameters. Ending space is necessary!    
-             VALUE "COM3 9600 8 ". 
-      *     Arguments decoded by ARDUINO
-          05 CMD-ARGS    PIC X(04)
-             VALUE '1.05'.
-
-      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
-       PROCEDURE DIVISION.
-       MAIN.
-            PERFORM DISPLAY-MENU
-
-            PERFORM UNTIL KEY-PRESSED = "X" or "x"
-               ACCEPT KEY-PRESSED
-
-      *       Which led turn on? (1, 2, 3)?
-               MOVE KEY-PRESSED    TO CMD-ARGS(1:1)
-      *       For how many seconds?
-               MOVE "05"           TO CMD-ARGS(3:2)
-               CALL "C$SYSTEM"  USING CMD-LINE, 64
-
-               PERFORM DISPLAY-MENU
-            END-PERFORM
-
-            STOP RUN
-            .
-
-      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
-       DISPLAY-MENU.
-            DISPLAY WINDOW ERASE
-            DISPLAY " *********************************"
-            DISPLAY "  SENDING MESSAGE TO SERIAL PORT *"
-            DISPLAY "  2023 ISAAC GARCIA PEVERI       *"
-            DISPLAY " *********************************"
-            DISPLAY " "
-            DISPLAY "  ENTER 1 - Turn ON Green LED"
-            DISPLAY "  ENTER 2 - Turn ON Red LED"
-            DISPLAY "  ENTER 3 - Turn ON Yellow LED"
-            DISPLAY "  PRESS X or x - TO EXIT"
-            DISPLAY " "
-            .
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "WriteSerial",  is initial.
+       AUTHOR.        Isaac Garcia Peveri.
+       REMARKS.       Written in AcuCobol 7.0.0
+      ******************************************************************
+      * 2026-08-09  Added /BATCH=filename support so a queue of LED/   *
+      *             duration pairs can be run unattended.              *
+      * 2026-08-09  LED-on duration is now configurable (WRITESER.CFG  *
+      *             or WRITESER_* environment variables) instead of    *
+      *             the fixed "05".                                    *
+      * 2026-08-09  Every command sent to the serial helper is logged  *
+      *             to a dated audit file, with timestamp and outcome. *
+      * 2026-08-09  The C$SYSTEM return status is now checked, and a   *
+      *             failure is reported on screen instead of ignored.  *
+      * 2026-08-09  COM port/baud/data-bits moved out of CMD-PARMS and *
+      *             into WRITESER.CFG (or WRITESER_COMPORT/            *
+      *             WRITESER_BAUD environment variables).              *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-FILE ASSIGN TO W-BATCH-FILENAME
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS W-BATCH-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO W-AUDIT-FILENAME
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS W-AUDIT-STATUS.
+           SELECT CONFIG-FILE ASSIGN TO "WRITESER.CFG"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS W-CFG-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-FILE.
+       01  BATCH-RECORD      PIC X(20).
+      *
+       FD  AUDIT-LOG.
+       01  AUDIT-RECORD      PIC X(60).
+      *
+       FD  CONFIG-FILE.
+       01  CONFIG-RECORD     PIC X(60).
+      *
+       WORKING-STORAGE SECTION.
+       77 KEY-PRESSED PIC X.
+      *
+       01 CMD-LINE.
+          05 CMD-FUNC    PIC X(27)
+             VALUE "start IGP_SimpleSerial.exe ".
+          05 CMD-PARMS   PIC X(16)
+      *     Serial parameters. Ending space is necessary!
+             VALUE "COM3 9600 8 ".
+      *     Arguments decoded by ARDUINO
+          05 CMD-ARGS    PIC X(04)
+             VALUE '1.05'.
+      *   COM port/baud/data-bits, defaulted then overridden by
+      *   WRITESER.CFG and/or the WRITESER_COMPORT/WRITESER_BAUD
+      *   environment variables, and folded back into CMD-PARMS.
+       77 W-CFG-COM       PIC X(6)       VALUE "COM3".
+       77 W-CFG-BAUD      PIC X(6)       VALUE "9600".
+       77 W-CFG-BITS      PIC X(1)       VALUE "8".
+       77 W-CFG-STATUS    PIC XX         VALUE SPACES.
+       77 W-CFG-KEY       PIC X(20)      VALUE SPACES.
+       77 W-CFG-VALUE     PIC X(20)      VALUE SPACES.
+       77 W-CFG-ENV-VALUE PIC X(20)      VALUE SPACES.
+      *   Configurable LED-on duration, used for interactive keypresses;
+      *   a batch file (see below) carries its own duration per line.
+       77 W-DURATION      PIC X(2)       VALUE "05".
+      *   Command line and batch-mode switch (/BATCH=filename).
+       77 W-CMD-TEXT      PIC X(60)      VALUE SPACES.
+       77 W-BATCH-MODE    PIC X          VALUE 'N'.
+           88 BATCH-MODE                 VALUE 'Y'.
+       77 W-BATCH-FILENAME PIC X(40)     VALUE SPACES.
+       77 W-BATCH-STATUS  PIC XX         VALUE SPACES.
+       77 W-BATCH-LED     PIC X          VALUE SPACE.
+       77 W-BATCH-DUR     PIC X(2)       VALUE SPACES.
+      *   Audit log of every command sent to the serial helper.
+       77 W-AUDIT-FILENAME PIC X(20)     VALUE SPACES.
+       77 W-LOG-DATE      PIC 9(8).
+       77 W-LOG-TIME      PIC 9(8).
+       77 W-AUDIT-STATUS  PIC XX         VALUE SPACES.
+       77 W-AUDIT-OPEN    PIC X          VALUE 'N'.
+           88 AUDIT-LOG-OPEN             VALUE 'Y'.
+      *   C$SYSTEM outcome, checked after every command.
+       77 W-SYS-STATUS    PIC S9(9)      COMP-5 VALUE ZERO.
+       77 W-SYS-STATUS-ED PIC -(9)9      VALUE SPACES.
+       77 W-OUTCOME-MSG   PIC X(6)       VALUE SPACES.
+      *   A single digit LED/DURATION pair (from config or a batch
+      *   line) is zero-padded here before it goes into CMD-ARGS.
+       77 W-DUR-RAW       PIC X(2)       VALUE SPACES.
+      *   Throwaway keypress used only to hold an error message on
+      *   screen until the operator acknowledges it.
+       77 W-PAUSE-KEY     PIC X          VALUE SPACE.
+
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+       PROCEDURE DIVISION.
+       MAIN.
+            PERFORM LOAD-CONFIG
+            PERFORM OPEN-AUDIT-LOG
+            PERFORM CHECK-COMMAND-LINE
+
+            IF BATCH-MODE
+               PERFORM RUN-BATCH-FILE
+            ELSE
+               PERFORM DISPLAY-MENU
+
+               PERFORM UNTIL KEY-PRESSED = "X" or "x"
+                  ACCEPT KEY-PRESSED
+                  IF KEY-PRESSED NOT = "X" AND KEY-PRESSED NOT = "x"
+                     PERFORM SEND-LED-COMMAND
+                     PERFORM DISPLAY-MENU
+                  END-IF
+               END-PERFORM
+            END-IF
+
+            IF AUDIT-LOG-OPEN
+               CLOSE AUDIT-LOG
+            END-IF
+            STOP RUN
+            .
+
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   Read COMPORT/BAUD/DATABITS/DURATION=value lines from
+      *   WRITESER.CFG (if present), then let the WRITESER_COMPORT/
+      *   WRITESER_BAUD environment variables override, so the serial
+      *   settings can move without a recompile of this program.
+       LOAD-CONFIG.
+            OPEN INPUT CONFIG-FILE
+            IF W-CFG-STATUS = "00"
+               PERFORM UNTIL W-CFG-STATUS NOT = "00"
+                  READ CONFIG-FILE INTO CONFIG-RECORD
+                  IF W-CFG-STATUS = "00"
+                     UNSTRING CONFIG-RECORD DELIMITED BY "="
+                        INTO W-CFG-KEY W-CFG-VALUE
+                     EVALUATE W-CFG-KEY
+                        WHEN "COMPORT"
+                           MOVE W-CFG-VALUE(1:6) TO W-CFG-COM
+                        WHEN "BAUD"
+                           MOVE W-CFG-VALUE(1:6) TO W-CFG-BAUD
+                        WHEN "DATABITS"
+                           MOVE W-CFG-VALUE(1:1) TO W-CFG-BITS
+                        WHEN "DURATION"
+                           MOVE W-CFG-VALUE(1:2) TO W-DUR-RAW
+                           PERFORM PAD-DURATION
+                           MOVE W-DUR-RAW        TO W-DURATION
+                     END-EVALUATE
+                  END-IF
+               END-PERFORM
+               CLOSE CONFIG-FILE
+            END-IF
+
+            ACCEPT W-CFG-ENV-VALUE FROM ENVIRONMENT "WRITESER_COMPORT"
+            IF W-CFG-ENV-VALUE NOT = SPACES
+               MOVE W-CFG-ENV-VALUE(1:6) TO W-CFG-COM
+            END-IF
+
+            MOVE SPACES TO W-CFG-ENV-VALUE
+            ACCEPT W-CFG-ENV-VALUE FROM ENVIRONMENT "WRITESER_BAUD"
+            IF W-CFG-ENV-VALUE NOT = SPACES
+               MOVE W-CFG-ENV-VALUE(1:6) TO W-CFG-BAUD
+            END-IF
+
+            STRING W-CFG-COM    DELIMITED BY SPACE
+                   " "          DELIMITED SIZE
+                   W-CFG-BAUD   DELIMITED BY SPACE
+                   " "          DELIMITED SIZE
+                   W-CFG-BITS   DELIMITED SIZE
+                   " "          DELIMITED SIZE
+                   INTO CMD-PARMS
+            .
+
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   Build a per-day audit-log name (WRTSERyyyymmdd.LOG) and open
+      *   it for append, creating it the first time it is needed.
+       OPEN-AUDIT-LOG.
+            ACCEPT W-LOG-DATE FROM DATE YYYYMMDD
+
+            STRING "WRTSER"              DELIMITED SIZE
+                   W-LOG-DATE             DELIMITED SIZE
+                   ".LOG"                 DELIMITED SIZE
+                   INTO W-AUDIT-FILENAME
+
+            OPEN EXTEND AUDIT-LOG
+            IF W-AUDIT-STATUS = "00"
+               SET AUDIT-LOG-OPEN TO TRUE
+            ELSE
+               DISPLAY "*** UNABLE TO OPEN AUDIT LOG: " W-AUDIT-FILENAME
+               DISPLAY "*** STATUS: " W-AUDIT-STATUS
+            END-IF
+            .
+
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   A /BATCH=filename switch on the command line points this run
+      *   at a flat file of LED,DURATION pairs instead of the manual
+      *   keypress menu, so a whole test sequence can run unattended.
+       CHECK-COMMAND-LINE.
+            ACCEPT W-CMD-TEXT FROM COMMAND-LINE
+            IF W-CMD-TEXT(1:7) = "/BATCH="
+               UNSTRING W-CMD-TEXT DELIMITED BY "="
+                  INTO W-CFG-KEY W-BATCH-FILENAME
+               SET BATCH-MODE TO TRUE
+            END-IF
+            .
+
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   Run every LED,DURATION pair in the batch file in turn, with
+      *   no operator at the console.
+       RUN-BATCH-FILE.
+            OPEN INPUT BATCH-FILE
+            IF W-BATCH-STATUS = "00"
+               PERFORM UNTIL W-BATCH-STATUS NOT = "00"
+                  READ BATCH-FILE INTO BATCH-RECORD
+                  IF W-BATCH-STATUS = "00"
+                     PERFORM PROCESS-BATCH-RECORD
+                  END-IF
+               END-PERFORM
+               CLOSE BATCH-FILE
+            ELSE
+               DISPLAY "*** UNABLE TO OPEN BATCH FILE: "
+                  W-BATCH-FILENAME
+               DISPLAY "*** STATUS: " W-BATCH-STATUS
+            END-IF
+            .
+
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+       PROCESS-BATCH-RECORD.
+            UNSTRING BATCH-RECORD DELIMITED BY ","
+               INTO W-BATCH-LED W-BATCH-DUR
+
+            MOVE W-BATCH-LED    TO KEY-PRESSED
+            MOVE W-BATCH-DUR    TO W-DUR-RAW
+            PERFORM PAD-DURATION
+            MOVE W-DUR-RAW      TO W-DURATION
+            PERFORM SEND-LED-COMMAND
+            .
+
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   Right-justify and zero-fill a single-digit duration (e.g. a
+      *   config or batch value of "5") into "05" before it is sent,
+      *   so CMD-ARGS always gets a full two-digit field.
+       PAD-DURATION.
+            IF W-DUR-RAW(1:1) NOT = SPACE AND W-DUR-RAW(2:1) = SPACE
+               MOVE W-DUR-RAW(1:1) TO W-DUR-RAW(2:1)
+               MOVE "0"            TO W-DUR-RAW(1:1)
+            END-IF
+            .
+
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   Fire the command at the serial helper, check the C$SYSTEM
+      *   return status, and log the outcome to the audit trail.
+       SEND-LED-COMMAND.
+      *    Which led turn on? (1, 2, 3)?
+            MOVE KEY-PRESSED    TO CMD-ARGS(1:1)
+      *    For how many seconds?
+            MOVE W-DURATION     TO CMD-ARGS(3:2)
+            CALL "C$SYSTEM"  USING CMD-LINE, 64
+                             GIVING W-SYS-STATUS
+
+            IF W-SYS-STATUS NOT = ZERO
+               MOVE "FAILED" TO W-OUTCOME-MSG
+               PERFORM REPORT-SYSTEM-FAILURE
+            ELSE
+               MOVE "OK"     TO W-OUTCOME-MSG
+            END-IF
+
+            PERFORM WRITE-AUDIT-RECORD
+            .
+
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   In interactive mode, hold the failure message on screen until
+      *   the operator acknowledges it -- DISPLAY-MENU's WINDOW ERASE
+      *   would otherwise wipe it before it can be read. A batch run
+      *   has no one at the console, so it just logs and moves on.
+       REPORT-SYSTEM-FAILURE.
+            MOVE W-SYS-STATUS TO W-SYS-STATUS-ED
+            DISPLAY " "
+            DISPLAY "*** SERIAL COMMAND FAILED - CHECK COM/DRIVER ***"
+            DISPLAY "*** C$SYSTEM RETURN CODE: " W-SYS-STATUS-ED
+            IF NOT BATCH-MODE
+               DISPLAY "*** PRESS ENTER TO CONTINUE ***"
+               ACCEPT W-PAUSE-KEY
+            END-IF
+            .
+
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+       WRITE-AUDIT-RECORD.
+            IF AUDIT-LOG-OPEN
+               ACCEPT W-LOG-DATE FROM DATE YYYYMMDD
+               ACCEPT W-LOG-TIME FROM TIME
+               MOVE W-SYS-STATUS TO W-SYS-STATUS-ED
+
+               STRING W-LOG-DATE          DELIMITED SIZE
+                      " "                 DELIMITED SIZE
+                      W-LOG-TIME          DELIMITED SIZE
+                      "  LED="            DELIMITED SIZE
+                      KEY-PRESSED         DELIMITED SIZE
+                      " DUR="             DELIMITED SIZE
+                      CMD-ARGS(3:2)       DELIMITED SIZE
+                      " "                 DELIMITED SIZE
+                      W-OUTCOME-MSG       DELIMITED SIZE
+                      " RC="              DELIMITED SIZE
+                      W-SYS-STATUS-ED     DELIMITED SIZE
+                      INTO AUDIT-RECORD
+
+               WRITE AUDIT-RECORD
+            END-IF
+            .
+
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+       DISPLAY-MENU.
+            DISPLAY WINDOW ERASE
+            DISPLAY " *********************************"
+            DISPLAY "  SENDING MESSAGE TO SERIAL PORT *"
+            DISPLAY "  2023 ISAAC GARCIA PEVERI       *"
+            DISPLAY " *********************************"
+            DISPLAY " "
+            DISPLAY "  ENTER 1 - Turn ON Green LED"
+            DISPLAY "  ENTER 2 - Turn ON Red LED"
+            DISPLAY "  ENTER 3 - Turn ON Yellow LED"
+            DISPLAY "  PRESS X or x - TO EXIT"
+            DISPLAY " "
+            .
